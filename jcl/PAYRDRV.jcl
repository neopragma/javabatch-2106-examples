@@ -0,0 +1,24 @@
+//PAYRDRV  JOB (ACCTNO),'RE-DRIVE ONE PAYMENT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*  PAYRDRV - ON-DEMAND RE-DRIVE OF A SINGLE PAYMENT AGAINST PMTIDX  *
+//*                                                                    *
+//*  RUN AFTER A REJECTED PAYMENT'S UNDERLYING PROBLEM (E.G. A        *
+//*  MISSING CUSTOMER MASTER ROW) HAS BEEN CORRECTED, INSTEAD OF      *
+//*  RERUNNING THE WHOLE DAY'S PMTIN THROUGH STEP020 OF PAYNITE.      *
+//*  SUPPLY THE 17-BYTE CUSTOMER ID AND 13-BYTE INVOICE NUMBER,       *
+//*  BLANK-PADDED ON THE RIGHT, AS ONE 30-BYTE PARM STRING.  PMTIDX   *
+//*  IS THE KEYED COPY OF PMTSTD REFRESHED BY STEP015 OF PAYNITE.     *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=PMTPROG,
+//             PARM='CUST0001234567890INV0000123456'
+//STEPLIB  DD DSN=PAY.PROD.LOADLIB,DISP=SHR
+//PMTIDX   DD DSN=PAY.PROD.PMTIDX,DISP=SHR
+//PMTSUM   DD DSN=PAY.PROD.PMTSUM,DISP=MOD
+//PMTERR   DD DSN=PAY.PROD.PMTERR,DISP=MOD
+//PMTAPPLD DD DSN=PAY.PROD.PMTAPPLD,DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=38)
+//SYSOUT   DD SYSOUT=*
