@@ -0,0 +1,115 @@
+//PAYNITE  JOB (ACCTNO),'DAILY PAYMENT CYCLE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*  PAYNITE - NIGHTLY PAYMENT CONVERSION / POSTING / EMPLOYEE LOAD   *
+//*                                                                    *
+//*  STEP010  PMT2CNV   CONVERT PARTNER PAYMENT FEED TO PMTSTD        *
+//*  STEP015  IDCAMS    REFRESH THE KEYED PMTIDX COPY OF PMTSTD       *
+//*                     USED BY PAYRDRV TO RE-DRIVE ONE PAYMENT       *
+//*  STEP020  PMTPROG   POST PMTSTD AGAINST CUSTOMER/INVOICE          *
+//*  STEP025  IDCAMS    DEFINE THE EMPLOYEE MASTER CLUSTER, FIRST     *
+//*                     RUN ONLY (SEE BELOW)                          *
+//*  STEP030  LOADEMPL  LOAD/REFRESH THE EMPLOYEE MASTER              *
+//*                                                                    *
+//*  STEP015 AND STEP020 ARE BYPASSED IF STEP010 ABENDS OR ABORTS     *
+//*  WITH A BAD TRAILER CONTROL-TOTAL (RETURN CODE ABOVE 4), SINCE    *
+//*  PMTSTD WOULD OTHERWISE BE A TRUNCATED OR UNVALIDATED CONVERSION. *
+//*  STEP025 AND STEP030 ARE INDEPENDENT OF THE PAYMENT STEPS AND     *
+//*  RUN REGARDLESS OF THEIR RETURN CODES -- THE EMPLOYEE LOAD HAS    *
+//*  NOTHING TO DO WITH WHETHER PAYMENTS POSTED CLEANLY, SO ONLY AN   *
+//*  ABEND THAT FLUSHES THE WHOLE JOB SKIPS THEM.                     *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=PMT2CNV,PARM='SRC2'
+//STEPLIB  DD DSN=PAY.PROD.LOADLIB,DISP=SHR
+//SRC2PMT  DD DSN=PAY.PROD.SRC2.PAYMENTS,DISP=SHR
+//SRC3PMT  DD DUMMY
+//PMTSTD   DD DSN=PAY.PROD.PMTSTD,DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=73)
+//CNVERR   DD DSN=PAY.PROD.CNVERR,DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=174)
+//SYSOUT   DD SYSOUT=*
+//*
+//*        PMTIDX IS A KSDS KEYED ON CUSTOMER ID + INVOICE NUMBER,
+//*        REBUILT EACH NIGHT FROM THE STANDARD PMTSTD OUTPUT SO
+//*        PAYRDRV CAN RE-DRIVE ONE PAYMENT BY KEY WITHOUT DISTURBING
+//*        THE SEQUENTIAL PMTIN FEED STEP020 POSTS FROM BELOW.
+//STEP015  EXEC PGM=IDCAMS,COND=(4,GE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//PMTSEQ   DD DSN=PAY.PROD.PMTSTD,DISP=SHR
+//PMTKSDS  DD DSN=PAY.PROD.PMTIDX,DISP=SHR
+//SYSIN    DD *
+  DELETE PAY.PROD.PMTIDX CLUSTER
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(PAY.PROD.PMTIDX)      -
+       INDEXED                                -
+       KEYS(30 0)                             -
+       RECORDSIZE(73 73)                      -
+       REUSE)                                 -
+       DATA  (NAME(PAY.PROD.PMTIDX.DATA))     -
+       INDEX (NAME(PAY.PROD.PMTIDX.INDEX))
+  REPRO INFILE(PMTSEQ) OUTFILE(PMTKSDS)
+/*
+//*
+//STEP020  EXEC PGM=PMTPROG,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PAY.PROD.LOADLIB,DISP=SHR
+//*        THE NIGHTLY RUN POSTS PMTSTD SEQUENTIALLY START TO FINISH;
+//*        SEE PAYRDRV FOR RE-DRIVING ONE PAYMENT AGAINST PMTIDX BY
+//*        KEY INSTEAD.
+//PMTIN    DD DSN=PAY.PROD.PMTSTD,DISP=SHR
+//PMTSUM   DD DSN=PAY.PROD.PMTSUM,DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=55)
+//PMTERR   DD DSN=PAY.PROD.PMTERR,DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=119)
+//PMTCKPT  DD DSN=PAY.PROD.PMTCKPT,DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=39)
+//PMTAPPLD DD DSN=PAY.PROD.PMTAPPLD,DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=38)
+//SRTCUST  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//PMTRPT   DD SYSOUT=*
+//SRTTAX   DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//PMTTAX   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//*        EMPL-MASTER IS NOT REBUILT NIGHTLY THE WAY PMTIDX IS IN
+//*        STEP015 -- LOADEMPL ADDS AND UPDATES IT INCREMENTALLY, SO
+//*        THIS STEP MUST DEFINE THE CLUSTER ONLY THE FIRST TIME IT
+//*        DOESN'T ALREADY EXIST, NEVER DELETE AND REPRO IT.  A DEFINE
+//*        AGAINST AN EXISTING CLUSTER FAILS WITH A DUPLICATE-NAME
+//*        CONDITION CODE, WHICH THE SET MAXCC BELOW RESETS SO IT
+//*        DOESN'T STOP THE JOB STREAM ON EVERY RUN AFTER THE FIRST.
+//STEP025  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PAY.PROD.EMPLMSTR)    -
+       INDEXED                                -
+       KEYS(9 88)                             -
+       RECORDSIZE(110 110)                    -
+       REUSE)                                 -
+       DATA  (NAME(PAY.PROD.EMPLMSTR.DATA))   -
+       INDEX (NAME(PAY.PROD.EMPLMSTR.INDEX))
+  SET MAXCC = 0
+/*
+//*
+//STEP030  EXEC PGM=LOADEMPL
+//STEPLIB  DD DSN=PAY.PROD.LOADLIB,DISP=SHR
+//EMPLIN   DD DSN=PAY.PROD.EMPLIN,DISP=SHR
+//EMPLVALD DD DSN=PAY.PROD.EMPLVALD,DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=110)
+//EMPLERR  DD DSN=PAY.PROD.EMPLERR,DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=361)
+//EMPLTEST DD DSN=PAY.PROD.EMPLTEST,DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=110)
+//EMPLRPT  DD SYSOUT=*
+//EMPLMSTR DD DSN=PAY.PROD.EMPLMSTR,DISP=SHR
+//SYSOUT   DD SYSOUT=*
