@@ -3,31 +3,69 @@
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL. 
-           SELECT PAYMENTS-IN 
-               ASSIGN TO 'PMTIN'  
-               ORGANIZATION LINE SEQUENTIAL 
-               FILE STATUS PMTIN-STATUS. 
+           SELECT PAYMENTS-IN
+               ASSIGN TO 'PMTIN'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS PMTIN-STATUS.
+           SELECT PAYMENTS-INDEXED
+               ASSIGN TO 'PMTIDX'
+               ORGANIZATION INDEXED
+               ACCESS MODE RANDOM
+               RECORD KEY PMTIDX-KEY
+               FILE STATUS PMTIDX-STATUS.
            SELECT PAYMENT-SUMMARY 
                ASSIGN TO 'PMTSUM'  
                ORGANIZATION LINE SEQUENTIAL 
                FILE STATUS PMTSUM-STATUS. 
-           SELECT PAYMENT-ERRORS 
-               ASSIGN TO 'PMTERR'  
-               ORGANIZATION LINE SEQUENTIAL 
-               FILE STATUS PMTERR-STATUS. 
-       DATA DIVISION. 
+           SELECT PAYMENT-ERRORS
+               ASSIGN TO 'PMTERR'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS PMTERR-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'PMTCKPT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS CKPT-STATUS.
+           SELECT APPLIED-PAYMENTS-LOG
+               ASSIGN TO 'PMTAPPLD'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS APPL-STATUS.
+           SELECT CUSTOMER-SORT-WORK
+               ASSIGN TO 'SRTCUST'.
+           SELECT PAYMENT-REPORT
+               ASSIGN TO 'PMTRPT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS PMTRPT-STATUS.
+           SELECT TAX-SORT-WORK
+               ASSIGN TO 'SRTTAX'.
+           SELECT TAX-REMITTANCE-REPORT
+               ASSIGN TO 'PMTTAX'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS PMTTAX-STATUS.
+       DATA DIVISION.
        File Section.
        FD  PAYMENTS-IN 
            Recording Mode F 
            Data Record PAYMENTS-STANDARD-REC.
        01  PAYMENTS-STANDARD-REC.
-           05  PMT-CUSTOMER-ID          PIC X(17).
-           05  PMT-INVOICE-NUMBER       PIC X(13).
-           05  PMT-DATE-DUE             PIC X(08). 
+           05  PMT-KEY.
+               10  PMT-CUSTOMER-ID      PIC X(17).
+               10  PMT-INVOICE-NUMBER   PIC X(13).
+           05  PMT-DATE-DUE             PIC X(08).
            05  PMT-DATE-PAID            PIC X(08). 
            05  PMT-AMOUNT-PAID          PIC 9(16)V9(02).
            05  PMT-TAX-PAID             PIC 9(07)V9(02).
-       FD  PAYMENT-SUMMARY 
+       FD  PAYMENTS-INDEXED
+           Recording Mode F
+           Data Record PMTIDX-REC.
+       01  PMTIDX-REC.
+           05  PMTIDX-KEY.
+               10  PMTIDX-CUSTOMER-ID      PIC X(17).
+               10  PMTIDX-INVOICE-NUMBER   PIC X(13).
+           05  PMTIDX-DATE-DUE             PIC X(08).
+           05  PMTIDX-DATE-PAID            PIC X(08).
+           05  PMTIDX-AMOUNT-PAID          PIC 9(16)V9(02).
+           05  PMTIDX-TAX-PAID             PIC 9(07)V9(02).
+       FD  PAYMENT-SUMMARY
            Recording Mode F 
            Data Record PAY-SUMMARY-REC.
        01  PAY-SUMMARY-REC. 
@@ -47,9 +85,62 @@
            05  ERR-CODE              PIC X. 
                88  ERR-NO-SUCH-CUSTOMER    VALUE 'C'.
                88  ERR-NO-SUCH-INVOICE     VALUE 'I'.
-           05  ERR-DESCRIPTION       PIC X(80). 
-                       
-       WORKING-STORAGE SECTION. 
+               88  ERR-DUPLICATE-PAYMENT   VALUE 'D'.
+               88  ERR-INVALID-AMOUNT      VALUE 'A'.
+               88  ERR-INVOICE-PAID-IN-FULL VALUE 'F'.
+           05  ERR-DESCRIPTION       PIC X(80).
+       FD  CHECKPOINT-FILE
+           Recording Mode F
+           Data Record CKPT-REC.
+       01  CKPT-REC.
+           05  CKPT-RECORD-COUNT     PIC 9(09).
+           05  CKPT-CUSTOMER-ID      PIC X(17).
+           05  CKPT-INVOICE-NUMBER   PIC X(13).
+       FD  APPLIED-PAYMENTS-LOG
+           Recording Mode F
+           Data Record APL-PAYMENT-REC.
+       01  APL-PAYMENT-REC.
+           05  APL-CUSTOMER-ID       PIC X(17).
+           05  APL-INVOICE-NUMBER    PIC X(13).
+           05  APL-DATE-PAID         PIC X(08).
+       SD  CUSTOMER-SORT-WORK
+           Data Record SW-CUST-REC.
+       01  SW-CUST-REC.
+           05  SW-CUST-CUSTOMER-ID      PIC X(17).
+           05  SW-CUST-INVOICE-NUMBER   PIC X(13).
+           05  SW-CUST-DATE-DUE         PIC X(08).
+           05  SW-CUST-DATE-PAID        PIC X(08).
+           05  SW-CUST-AMOUNT-PAID      PIC 9(16)V9(02).
+           05  SW-CUST-TAX-PAID         PIC 9(07)V9(02).
+       FD  PAYMENT-REPORT
+           Recording Mode F
+           Data Record RPT-LINE.
+       01  RPT-LINE.
+           05  RPT-CUSTOMER-ID       PIC X(17).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  RPT-INVOICE-NUMBER    PIC X(13).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  RPT-AMOUNT-PAID       PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  RPT-TAX-PAID          PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  RPT-LABEL             PIC X(30).
+       SD  TAX-SORT-WORK
+           Data Record SW-TAX-REC.
+       01  SW-TAX-REC.
+           05  SW-TAX-MONTH             PIC X(06).
+           05  SW-TAX-AMOUNT            PIC S9(13)V99 COMP-3.
+       FD  TAX-REMITTANCE-REPORT
+           Recording Mode F
+           Data Record TAX-RPT-LINE.
+       01  TAX-RPT-LINE.
+           05  TAX-RPT-MONTH         PIC X(06).
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  TAX-RPT-AMOUNT        PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  TAX-RPT-LABEL         PIC X(30).
+
+       WORKING-STORAGE SECTION.
 
       *    EXEC SQL 
       *         INCLUDE SQLCA 
@@ -77,23 +168,23 @@
                10 SQLWARNA PIC X.
            05 SQLSTATE PIC X(5).
       *
-      *    EXEC SQL 
-      *        DECLARE THING.CUSTOMER 
-      *           ( CUSTID        CHAR(17)    NOT NULL,
-      *             CUSTNAME      CHAR(256)   NOT NULL ) 
-      *     END-EXEC.
+           EXEC SQL
+               DECLARE THING.CUSTOMER TABLE
+                  ( CUSTID        CHAR(17)    NOT NULL,
+                    CUSTNAME      CHAR(256)   NOT NULL )
+           END-EXEC.
 
-      *     EXEC SQL 
-      *         DECLARE THING.INVOICE 
-      *           ( INVNUM		  CHAR(13)    NOT NULL, 
-      *             CUSTID		  CHAR(17)    NOT NULL,
-      *             DUEDATE		  DATE        NOT NULL,  
-      *             LASTPAY 	  DATE        NOT NULL,  
-      *             AMTDUE        DECIMAL     NOT NULL,
-      *             AMTPAID       DECIMAL     NOT NULL,
-      *             TAXPAID       DECIMAL     NOT NULL,
-      *             STATUS		  CHAR(1)     NOT NULL )
-      *     END-EXEC.        
+           EXEC SQL
+               DECLARE THING.INVOICE TABLE
+                  ( INVNUM        CHAR(13)    NOT NULL,
+                    CUSTID        CHAR(17)    NOT NULL,
+                    DUEDATE       DATE        NOT NULL,
+                    LASTPAY       DATE        NOT NULL,
+                    AMTDUE        DECIMAL     NOT NULL,
+                    AMTPAID       DECIMAL     NOT NULL,
+                    TAXPAID       DECIMAL     NOT NULL,
+                    STATUS        CHAR(1)     NOT NULL )
+           END-EXEC.
 
       * Host variables
 
@@ -124,32 +215,119 @@
                88  PMTIN-OK              VALUE '00'.
                88  PMTIN-EOF             VALUE '10'.
                88  PMTIN-NOTFOUND        VALUE '35'.
-           05  PMTSUM-STATUS         PIC X(02).        
+           05  PMTIDX-STATUS         PIC X(02).
+               88  PMTIDX-OK             VALUE '00'.
+               88  PMTIDX-NOTFOUND       VALUE '23'.
+           05  PMTSUM-STATUS         PIC X(02).
                88  PMTSUM-OK             VALUE '00'.
-           05  PMTERR-STATUS         PIC X(02).        
+               88  PMTSUM-EOF            VALUE '10'.
+               88  PMTSUM-NOTFOUND       VALUE '35'.
+           05  PMTERR-STATUS         PIC X(02).
                88  PMTERR-OK             VALUE '00'.
+               88  PMTERR-NOTFOUND       VALUE '35'.
+           05  CKPT-STATUS           PIC X(02).
+               88  CKPT-OK               VALUE '00'.
+               88  CKPT-NOTFOUND         VALUE '35'.
+           05  APPL-STATUS           PIC X(02).
+               88  APPL-OK               VALUE '00'.
+               88  APPL-EOF              VALUE '10'.
+               88  APPL-NOTFOUND         VALUE '35'.
+           05  PMTRPT-STATUS         PIC X(02).
+               88  PMTRPT-OK             VALUE '00'.
+           05  PMTTAX-STATUS         PIC X(02).
+               88  PMTTAX-OK             VALUE '00'.
+       01  WS-Restart-Control.
+           05  WS-Records-Read           PIC 9(09) VALUE 0.
+           05  WS-Restart-Count          PIC 9(09) VALUE 0.
+           05  WS-Checkpoint-Interval    PIC 9(09) VALUE 100.
+       01  WS-Applied-Payments-Table.
+           05  WS-Applied-Count          PIC 9(08) VALUE 0.
+           05  WS-Applied-Table-Full-Warned PIC X VALUE SPACE.
+               88  APPLIED-TABLE-FULL-WARNED   VALUE 'Y'.
+           05  WS-Applied-Entry OCCURS 1 TO 20000 TIMES
+                   DEPENDING ON WS-Applied-Count
+                   INDEXED BY WS-Applied-Idx.
+               10  WS-Applied-Customer-ID    PIC X(17).
+               10  WS-Applied-Invoice-Number PIC X(13).
+               10  WS-Applied-Date-Paid      PIC X(08).
+       01  WS-Duplicate-Check.
+           05  WS-Duplicate-Found        PIC X Value space.
+               88  DUPLICATE-PAYMENT-FOUND   Value 'Y'.
+               88  DUPLICATE-PAYMENT-NOT-FOUND Value space.
+       01  WS-Amount-Validation.
+           05  WS-Amount-Valid           PIC X Value space.
+               88  VALID-PAYMENT-AMOUNT      Value space.
+               88  INVALID-PAYMENT-AMOUNT    Value 'N'.
        01  WS-Date-Manipulation.
            05  WS-Date-YYYYMMDD      PIC 9(8).
            05  WS-Date-Integer       PIC S9(9).
            05  WS-Next-Due-Date-Interval PIC S9(9) VALUE +30.
-       01  WS-Error-Handling.    
-           05  WS-Error-Message      PIC X(133).  
+           05  WS-Original-Due-Date  PIC 9(8).
+           05  WS-Today-YYYYMMDD     PIC 9(8).
+           05  WS-Due-Date-Integer   PIC S9(9).
+           05  WS-Today-Integer      PIC S9(9).
+           05  WS-Days-Late          PIC S9(9).
+       01  WS-Customer-Report-Control.
+           05  WS-Cust-Sort-EOF          PIC X Value space.
+               88  CUST-SORT-EOF             Value 'Y'.
+           05  WS-Prior-Customer-ID      PIC X(17).
+               88  NO-PRIOR-CUSTOMER         Value SPACES.
+           05  WS-Cust-Amount-Subtotal   PIC S9(13)V99 COMP-3 Value 0.
+           05  WS-Cust-Tax-Subtotal      PIC S9(13)V99 COMP-3 Value 0.
+           05  WS-Cust-Amount-Grand-Total PIC S9(13)V99 COMP-3 Value 0.
+           05  WS-Cust-Tax-Grand-Total   PIC S9(13)V99 COMP-3 Value 0.
+       01  WS-Tax-Report-Control.
+           05  WS-Tax-Sort-EOF           PIC X Value space.
+               88  TAX-SORT-EOF              Value 'Y'.
+           05  WS-Prior-Tax-Month        PIC X(06).
+               88  NO-PRIOR-TAX-MONTH        Value SPACES.
+           05  WS-Tax-Month-Subtotal     PIC S9(13)V99 COMP-3 Value 0.
+           05  WS-Tax-Grand-Total        PIC S9(13)V99 COMP-3 Value 0.
+       01  WS-Error-Handling.
+           05  WS-Error-Message      PIC X(133).
+           05  WS-SQLCODE-Display    PIC -9(9).
            05  Filler                PIC X Value space.
-               88 NO-ERRORS-FOUND        Value space. 
-               88 ERRORS-FOUND           Value 'X'.          
+               88 NO-ERRORS-FOUND        Value space.
+               88 ERRORS-FOUND           Value 'X'.
+       01  WS-Reprocess-Control.
+           05  WS-Reprocess-Mode         PIC X Value space.
+               88  REPROCESSING-ONE-PAYMENT  Value 'Y'.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  PARM-REPROCESS-KEY.
+           05  PARM-REPROCESS-CUSTOMER-ID    PIC X(17).
+           05  PARM-REPROCESS-INVOICE-NUMBER PIC X(13).
+
+       PROCEDURE DIVISION USING PARM-REPROCESS-KEY.
+           IF PARM-REPROCESS-KEY NOT EQUAL SPACES
+               SET REPROCESSING-ONE-PAYMENT TO TRUE
+           END-IF
            Perform 1000-Initialize
-           Perform 2000-Process
-           Perform 3000-Housekeeping
+           IF REPROCESSING-ONE-PAYMENT
+               Perform 2050-REPROCESS-ONE-PAYMENT
+               Perform 3000-Housekeeping
+           ELSE
+               Perform 2000-Process
+               Perform 3000-Housekeeping
+               Perform 3050-WRITE-COMPLETION-CHECKPOINT
+               Perform 4000-CUSTOMER-SUBTOTAL-REPORT
+               Perform 5000-TAX-REMITTANCE-REPORT
+           END-IF
            Goback
            .
        1000-Initialize.
-           PERFORM 1100-OPEN-PAYMENTS-IN 
-           PERFORM 1200-OPEN-PAYMENT-SUMMARY 
+           IF REPROCESSING-ONE-PAYMENT
+               PERFORM 1120-OPEN-PAYMENTS-INDEXED
+           ELSE
+               PERFORM 1100-OPEN-PAYMENTS-IN
+               PERFORM 1150-RESTART-REPOSITION
+           END-IF
+           PERFORM 1180-LOAD-APPLIED-PAYMENTS
+           PERFORM 1200-OPEN-PAYMENT-SUMMARY
            PERFORM 1300-OPEN-PAYMENT-ERRORS
+           PERFORM 1390-OPEN-APPLIED-PAYMENTS-LOG
            .
-       1100-OPEN-PAYMENTS-IN.    
+       1100-OPEN-PAYMENTS-IN.
            OPEN INPUT PAYMENTS-IN
            EVALUATE TRUE
                WHEN PMTIN-OK
@@ -167,8 +345,43 @@
                    PERFORM 9999-ABORT
            END-EVALUATE
            .
-       1200-OPEN-PAYMENT-SUMMARY.    
-           OPEN OUTPUT PAYMENT-SUMMARY
+       1120-OPEN-PAYMENTS-INDEXED.
+      *    PMTIDX is a KSDS keyed on customer ID + invoice number,
+      *    built from a completed day's PMTSTD by the IDCAMS REPRO
+      *    step in PAYNITE.  It is read here by direct key, never
+      *    sequentially, so a single bad payment can be re-driven
+      *    without disturbing the sequential PMTIN feed or its
+      *    restart checkpoint.
+           OPEN INPUT PAYMENTS-INDEXED
+           EVALUATE TRUE
+               WHEN PMTIDX-OK
+                   CONTINUE
+               WHEN PMTIDX-NOTFOUND
+                   MOVE 'Reprocess input file not found'
+                     TO WS-ERROR-MESSAGE
+                     PERFORM 9999-ABORT
+               WHEN OTHER
+                   STRING "Unexpected PMTIDX file status on open "
+                       DELIMITED BY SIZE
+                       PMTIDX-STATUS
+                       DELIMITED BY SIZE
+                     INTO WS-ERROR-MESSAGE
+                   PERFORM 9999-ABORT
+           END-EVALUATE
+           .
+       1200-OPEN-PAYMENT-SUMMARY.
+      *    A genuine restart (WS-Restart-Count set by
+      *    1150-RESTART-REPOSITION) must not truncate the summary
+      *    records the aborted run already wrote, same as reprocessing
+      *    one payment must not truncate the whole day's summary.
+           IF REPROCESSING-ONE-PAYMENT OR WS-RESTART-COUNT GREATER ZERO
+               OPEN EXTEND PAYMENT-SUMMARY
+               IF PMTSUM-NOTFOUND
+                   OPEN OUTPUT PAYMENT-SUMMARY
+               END-IF
+           ELSE
+               OPEN OUTPUT PAYMENT-SUMMARY
+           END-IF
            EVALUATE TRUE
                WHEN PMTSUM-OK
                    CONTINUE
@@ -182,7 +395,16 @@
            END-EVALUATE
            .
        1300-OPEN-PAYMENT-ERRORS.
-           OPEN OUTPUT PAYMENT-ERRORS
+      *    Same reasoning as 1200-OPEN-PAYMENT-SUMMARY: a genuine
+      *    restart must not truncate the prior run's error records.
+           IF REPROCESSING-ONE-PAYMENT OR WS-RESTART-COUNT GREATER ZERO
+               OPEN EXTEND PAYMENT-ERRORS
+               IF PMTERR-NOTFOUND
+                   OPEN OUTPUT PAYMENT-ERRORS
+               END-IF
+           ELSE
+               OPEN OUTPUT PAYMENT-ERRORS
+           END-IF
            EVALUATE TRUE
                WHEN PMTERR-OK
                    CONTINUE
@@ -194,23 +416,162 @@
                      INTO WS-ERROR-MESSAGE
                    PERFORM 9999-ABORT
            END-EVALUATE
-           . 
-       2000-Process. 
+           .
+       1150-RESTART-REPOSITION.
+           OPEN INPUT CHECKPOINT-FILE
+           EVALUATE TRUE
+               WHEN CKPT-OK
+                   READ CHECKPOINT-FILE
+                   MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+                   CLOSE CHECKPOINT-FILE
+      *            A count of zero means PMTCKPT holds the completion
+      *            sentinel written by 3050-WRITE-COMPLETION-CHECKPOINT
+      *            after the prior run finished cleanly -- nothing to
+      *            reposition past.
+                   IF WS-RESTART-COUNT GREATER ZERO
+                       PERFORM 1160-SKIP-ONE-PAYMENT
+                       PERFORM WITH TEST BEFORE
+                               UNTIL WS-RECORDS-READ NOT LESS THAN
+                                       WS-RESTART-COUNT
+                                  OR PMTIN-EOF
+                           PERFORM 1160-SKIP-ONE-PAYMENT
+                       END-PERFORM
+                       DISPLAY "PMTPROG restarting after "
+                               WS-RECORDS-READ
+                               " payments already applied"
+                   END-IF
+               WHEN CKPT-NOTFOUND
+                   CONTINUE
+               WHEN OTHER
+                   STRING "Unexpected PMTCKPT file status on open "
+                       DELIMITED BY SIZE
+                       CKPT-STATUS
+                       DELIMITED BY SIZE
+                     INTO WS-ERROR-MESSAGE
+                   PERFORM 9999-ABORT
+           END-EVALUATE
+           .
+       1160-SKIP-ONE-PAYMENT.
+           READ PAYMENTS-IN
+           EVALUATE TRUE
+               WHEN PMTIN-OK
+                   ADD 1 TO WS-RECORDS-READ
+               WHEN PMTIN-EOF
+                   CONTINUE
+               WHEN OTHER
+                   STRING "Unexpected PMTIN file status on skip "
+                       DELIMITED BY SIZE
+                       PMTIN-STATUS
+                       DELIMITED BY SIZE
+                     INTO WS-ERROR-MESSAGE
+                   PERFORM 9999-ABORT
+           END-EVALUATE
+           .
+       1180-LOAD-APPLIED-PAYMENTS.
+           OPEN INPUT APPLIED-PAYMENTS-LOG
+           EVALUATE TRUE
+               WHEN APPL-OK
+                   PERFORM 1185-READ-APPLIED-PAYMENT
+                   PERFORM WITH TEST BEFORE
+                           UNTIL APPL-EOF
+                       PERFORM 1185-READ-APPLIED-PAYMENT
+                   END-PERFORM
+                   CLOSE APPLIED-PAYMENTS-LOG
+               WHEN APPL-NOTFOUND
+                   CONTINUE
+               WHEN OTHER
+                   STRING "Unexpected PMTAPPLD file status on open "
+                       DELIMITED BY SIZE
+                       APPL-STATUS
+                       DELIMITED BY SIZE
+                     INTO WS-ERROR-MESSAGE
+                   PERFORM 9999-ABORT
+           END-EVALUATE
+           .
+       1185-READ-APPLIED-PAYMENT.
+           READ APPLIED-PAYMENTS-LOG
+           EVALUATE TRUE
+               WHEN APPL-OK
+                   IF WS-APPLIED-COUNT LESS THAN 20000
+                       ADD 1 TO WS-APPLIED-COUNT
+                       SET WS-APPLIED-IDX TO WS-APPLIED-COUNT
+                       MOVE APL-CUSTOMER-ID TO
+                           WS-APPLIED-CUSTOMER-ID(WS-APPLIED-IDX)
+                       MOVE APL-INVOICE-NUMBER TO
+                           WS-APPLIED-INVOICE-NUMBER(WS-APPLIED-IDX)
+                       MOVE APL-DATE-PAID TO
+                           WS-APPLIED-DATE-PAID(WS-APPLIED-IDX)
+                   ELSE
+                       IF NOT APPLIED-TABLE-FULL-WARNED
+                           DISPLAY "WARNING: WS-Applied-Payments-Table "
+                               "full at 20000 entries loading PMTAPPLD "
+                               "-- duplicate-payment detection is no "
+                               "longer tracking every prior payment"
+                           SET APPLIED-TABLE-FULL-WARNED TO TRUE
+                       END-IF
+                   END-IF
+               WHEN APPL-EOF
+                   CONTINUE
+               WHEN OTHER
+                   STRING "Unexpected PMTAPPLD file status on read "
+                       DELIMITED BY SIZE
+                       APPL-STATUS
+                       DELIMITED BY SIZE
+                     INTO WS-ERROR-MESSAGE
+                   PERFORM 9999-ABORT
+           END-EVALUATE
+           .
+       1390-OPEN-APPLIED-PAYMENTS-LOG.
+           OPEN EXTEND APPLIED-PAYMENTS-LOG
+           IF APPL-NOTFOUND
+               OPEN OUTPUT APPLIED-PAYMENTS-LOG
+           END-IF
+           IF NOT APPL-OK
+               STRING "Unexpected PMTAPPLD file status on open "
+                   DELIMITED BY SIZE
+                   APPL-STATUS
+                   DELIMITED BY SIZE
+                 INTO WS-ERROR-MESSAGE
+               PERFORM 9999-ABORT
+           END-IF
+           .
+       2000-Process.
            SET NO-ERRORS-FOUND TO TRUE
            PERFORM 2100-READ-AND-PROCESS-PAYMENT
            PERFORM WITH TEST BEFORE
                    UNTIL PMTIN-EOF
                PERFORM 2100-READ-AND-PROCESS-PAYMENT
            END-PERFORM
-           .    
+           .
+       2050-REPROCESS-ONE-PAYMENT.
+           SET NO-ERRORS-FOUND TO TRUE
+           MOVE PARM-REPROCESS-CUSTOMER-ID    TO PMTIDX-CUSTOMER-ID
+           MOVE PARM-REPROCESS-INVOICE-NUMBER TO PMTIDX-INVOICE-NUMBER
+           READ PAYMENTS-INDEXED
+               INVALID KEY
+                   MOVE 'Reprocess key not found on PMTIDX'
+                     TO WS-ERROR-MESSAGE
+                   PERFORM 9999-ABORT
+           END-READ
+           MOVE PMTIDX-CUSTOMER-ID    TO PMT-CUSTOMER-ID
+           MOVE PMTIDX-INVOICE-NUMBER TO PMT-INVOICE-NUMBER
+           MOVE PMTIDX-DATE-DUE       TO PMT-DATE-DUE
+           MOVE PMTIDX-DATE-PAID      TO PMT-DATE-PAID
+           MOVE PMTIDX-AMOUNT-PAID    TO PMT-AMOUNT-PAID
+           MOVE PMTIDX-TAX-PAID       TO PMT-TAX-PAID
+           ADD 1 TO WS-RECORDS-READ
+           PERFORM 2200-PROCESS-PAYMENT
+           .
        2100-READ-AND-PROCESS-PAYMENT.
-           Read PAYMENTS-IN 
-           EVALUATE TRUE 
+           Read PAYMENTS-IN
+           EVALUATE TRUE
                WHEN PMTIN-OK
-                   PERFORM 2200-PROCESS-PAYMENT 
-               WHEN PMTIN-EOF 
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM 2200-PROCESS-PAYMENT
+                   PERFORM 2180-CHECKPOINT-IF-DUE
+               WHEN PMTIN-EOF
                    CONTINUE
-               WHEN OTHER        
+               WHEN OTHER
                    STRING "Unexpected PMTIN file status on read "
                        DELIMITED BY SIZE
                        PMTIN-STATUS
@@ -218,61 +579,129 @@
                      INTO WS-ERROR-MESSAGE
                    PERFORM 9999-ABORT
            END-EVALUATE
-           .      
-
-       2200-PROCESS-PAYMENT.    
-      * See if the customer is in the database 
-      * EXEC SQL 
-      *    SELECT CUSTID 
-      *        INTO :CUST-ID 
-      *    FROM CUSTOMER 
-      *    WHERE CUSTID = PMT-CUSTOMER-ID 
-      * END-EXEC         
-
-      *=================================================================
-           PERFORM XXXX-PRETEND-CUSTOMER-QUERY
-      *=================================================================
+           .
+       2180-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL)
+                   EQUAL ZERO
+               PERFORM 2190-WRITE-CHECKPOINT
+           END-IF
+           .
+       2190-WRITE-CHECKPOINT.
+      *    Commit DB2 before the checkpoint file claims these payments
+      *    are applied, so a restart never finds checkpoint/PMTAPPLD
+      *    durability ahead of what DB2 actually has committed.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORDS-READ    TO CKPT-RECORD-COUNT
+           MOVE PMT-CUSTOMER-ID    TO CKPT-CUSTOMER-ID
+           MOVE PMT-INVOICE-NUMBER TO CKPT-INVOICE-NUMBER
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE
+           .
 
-           IF SQLCODE EQUAL ZERO 
-               PERFORM 2600-CHECK-INVOICE
-           ELSE     
-               INITIALIZE PAY-ERROR-REC 
-               SET ERR-NO-SUCH-CUSTOMER TO TRUE 
-               PERFORM 2900-PAYMENT-ERROR 
-           END-IF 
-           .
-       2600-CHECK-INVOICE.  
-      *    EXEC SQL 
-      *        SELECT   
-      *            INVNUM, CUSTID, DUEDATE, LASTPAY, AMTDUE, 
-      *            AMTPAID, TAXPAID, STATUS 
-      *        INTO 
-      *            :INV-NUMBER, 
-      *            :INV-CUSTOMER-ID,
-      *            :INV-DUE-DATE, 
-      *            :INV-LAST-PAY-DATE,
-      *            :INV-AMOUNT-DUE, 
-      *            :INV-AMOUNT-PAID, 
-      *            :INV-TAX-PAID, 
-      *            :INV-STATUS 
-      *        FROM THING.INVOICE 
-      *        WHERE INVNUM = PMT-INVOICE-NUMBER 
-      *        AND CUSTID = PMT-CUSTOMER-ID 
-      *    END-EXEC 
+       2200-PROCESS-PAYMENT.
+           PERFORM 2250-SELECT-CUSTOMER
 
-      *=================================================================
-           PERFORM XXXX-PRETEND-INVOICE-QUERY
-      *=================================================================
+           IF SQLCODE EQUAL ZERO
+               PERFORM 2400-VALIDATE-PAYMENT-AMOUNT
+               IF INVALID-PAYMENT-AMOUNT
+                   INITIALIZE PAY-ERROR-REC
+                   SET ERR-INVALID-AMOUNT TO TRUE
+                   PERFORM 2900-PAYMENT-ERROR
+               ELSE
+                   PERFORM 2600-CHECK-INVOICE
+               END-IF
+           ELSE
+               INITIALIZE PAY-ERROR-REC
+               SET ERR-NO-SUCH-CUSTOMER TO TRUE
+               PERFORM 2900-PAYMENT-ERROR
+           END-IF
+           .
+       2400-VALIDATE-PAYMENT-AMOUNT.
+           SET VALID-PAYMENT-AMOUNT TO TRUE
+           IF PMT-AMOUNT-PAID NOT GREATER THAN ZERO
+               SET INVALID-PAYMENT-AMOUNT TO TRUE
+           END-IF
+           IF PMT-TAX-PAID LESS THAN ZERO
+               SET INVALID-PAYMENT-AMOUNT TO TRUE
+           END-IF
+           .
+       2250-SELECT-CUSTOMER.
+      * See if the customer is in the database
+           EXEC SQL
+               SELECT CUSTID, CUSTNAME
+                   INTO :CUST-ID, :CUST-NAME
+               FROM THING.CUSTOMER
+               WHERE CUSTID = :PMT-CUSTOMER-ID
+           END-EXEC
+           .
+       2600-CHECK-INVOICE.
+           PERFORM 2650-SELECT-INVOICE
 
-           IF SQLCODE EQUAL ZERO 
-               PERFORM 2700-APPLY-PAYMENT
-           ELSE     
-               INITIALIZE PAY-ERROR-REC 
-               SET ERR-NO-SUCH-INVOICE TO TRUE 
-               PERFORM 2900-PAYMENT-ERROR 
-           END-IF 
+           IF SQLCODE EQUAL ZERO
+               PERFORM 2670-CHECK-DUPLICATE-PAYMENT
+               IF DUPLICATE-PAYMENT-FOUND
+                   INITIALIZE PAY-ERROR-REC
+                   SET ERR-DUPLICATE-PAYMENT TO TRUE
+                   PERFORM 2900-PAYMENT-ERROR
+               ELSE
+                   IF INV-PAID OR INV-OVERPAID
+                       INITIALIZE PAY-ERROR-REC
+                       SET ERR-INVOICE-PAID-IN-FULL TO TRUE
+                       PERFORM 2900-PAYMENT-ERROR
+                   ELSE
+                       PERFORM 2700-APPLY-PAYMENT
+                   END-IF
+               END-IF
+           ELSE
+               INITIALIZE PAY-ERROR-REC
+               SET ERR-NO-SUCH-INVOICE TO TRUE
+               PERFORM 2900-PAYMENT-ERROR
+           END-IF
+           .
+       2670-CHECK-DUPLICATE-PAYMENT.
+           SET DUPLICATE-PAYMENT-NOT-FOUND TO TRUE
+           IF WS-APPLIED-COUNT GREATER ZERO
+               SET WS-APPLIED-IDX TO 1
+               SEARCH WS-APPLIED-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-APPLIED-CUSTOMER-ID(WS-APPLIED-IDX)
+                           EQUAL PMT-CUSTOMER-ID
+                    AND WS-APPLIED-INVOICE-NUMBER(WS-APPLIED-IDX)
+                           EQUAL PMT-INVOICE-NUMBER
+                    AND WS-APPLIED-DATE-PAID(WS-APPLIED-IDX)
+                           EQUAL PMT-DATE-PAID
+                       SET DUPLICATE-PAYMENT-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+           .
+       2650-SELECT-INVOICE.
+           EXEC SQL
+               SELECT
+                   INVNUM, CUSTID,
+                   VARCHAR_FORMAT(DUEDATE, 'YYYYMMDD'),
+                   VARCHAR_FORMAT(LASTPAY, 'YYYYMMDD'),
+                   AMTDUE, AMTPAID, TAXPAID, STATUS
+               INTO
+                   :INV-NUMBER,
+                   :INV-CUSTOMER-ID,
+                   :INV-DUE-DATE,
+                   :INV-LAST-PAY-DATE,
+                   :INV-AMOUNT-DUE,
+                   :INV-AMOUNT-PAID,
+                   :INV-TAX-PAID,
+                   :INV-STATUS
+               FROM THING.INVOICE
+               WHERE INVNUM = :PMT-INVOICE-NUMBER
+               AND CUSTID = :PMT-CUSTOMER-ID
+           END-EXEC
            .
        2700-APPLY-PAYMENT.
+           MOVE INV-DUE-DATE TO WS-Original-Due-Date
+
            ADD PMT-AMOUNT-PAID TO INV-AMOUNT-PAID
            ADD PMT-TAX-PAID TO INV-TAX-PAID
 
@@ -290,24 +719,113 @@
                    SET INV-OVERPAID TO TRUE 
                WHEN INV-AMOUNT-PAID EQUAL INV-AMOUNT-DUE 
                    SET INV-PAID TO TRUE 
-               WHEN OTHER 
-                   SET INV-GOOD-STANDING TO TRUE 
-           END-EVALUATE                
+               WHEN OTHER
+                   PERFORM 2760-EVALUATE-AGING
+           END-EVALUATE
 
-      *    EXEC SQL 
-      *        UPDATE THING.INVOICE 
-      *            SET LASTPAY = TO_DATE(:INV-LAST-PAY-DATE, "%Y%m%d") 
-      *            SET DUEDATE = TO_DATE(:INV-DUE-DATE, "%Y%m%d") 
-      *            SET AMTPAID = :INV-AMOUNT-PAID 
-      *            SET TAXPAID = :INV-TAX-PAID 
-      *            SET STATUS = :INV-STATUS
-      *        WHERE INVNUM = PMT-INVOICE-NUMBER 
-      *        AND CUSTID = PMT-CUSTOMER-ID 
-      *    END-EXEC 
+           PERFORM 2750-WRITE-PAYMENT-SUMMARY
+
+           PERFORM 2780-UPDATE-INVOICE
+
+           PERFORM 2790-RECORD-APPLIED-PAYMENT
+           .
+       2760-EVALUATE-AGING.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Today-YYYYMMDD
+           COMPUTE WS-Due-Date-Integer =
+               FUNCTION INTEGER-OF-DATE(WS-Original-Due-Date)
+           COMPUTE WS-Today-Integer =
+               FUNCTION INTEGER-OF-DATE(WS-Today-YYYYMMDD)
+           COMPUTE WS-Days-Late = WS-Today-Integer - WS-Due-Date-Integer
+
+           EVALUATE TRUE
+               WHEN WS-Days-Late GREATER THAN 90
+                   SET INV-LATE-90-DAYS TO TRUE
+               WHEN WS-Days-Late GREATER THAN 60
+                   SET INV-LATE-60-DAYS TO TRUE
+               WHEN WS-Days-Late GREATER THAN 30
+                   SET INV-LATE-30-DAYS TO TRUE
+               WHEN OTHER
+                   SET INV-GOOD-STANDING TO TRUE
+           END-EVALUATE
+           .
+       2780-UPDATE-INVOICE.
+           EXEC SQL
+               UPDATE THING.INVOICE
+                   SET LASTPAY = TO_DATE(:INV-LAST-PAY-DATE,'YYYYMMDD'),
+                       DUEDATE = TO_DATE(:INV-DUE-DATE, 'YYYYMMDD'),
+                       AMTPAID = :INV-AMOUNT-PAID,
+                       TAXPAID = :INV-TAX-PAID,
+                       STATUS = :INV-STATUS
+               WHERE INVNUM = :PMT-INVOICE-NUMBER
+               AND CUSTID = :PMT-CUSTOMER-ID
+           END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               MOVE SQLCODE TO WS-SQLCODE-Display
+               STRING "Unexpected SQLCODE " DELIMITED BY SIZE
+                       WS-SQLCODE-Display DELIMITED BY SIZE
+                       " updating invoice " DELIMITED BY SIZE
+                       PMT-INVOICE-NUMBER DELIMITED BY SIZE
+                       " customer " DELIMITED BY SIZE
+                       PMT-CUSTOMER-ID DELIMITED BY SIZE
+                     INTO WS-ERROR-MESSAGE
+               PERFORM 9999-ABORT
+           END-IF
+           .
+       2790-RECORD-APPLIED-PAYMENT.
+           IF WS-APPLIED-COUNT LESS THAN 20000
+               ADD 1 TO WS-APPLIED-COUNT
+               SET WS-APPLIED-IDX TO WS-APPLIED-COUNT
+               MOVE PMT-CUSTOMER-ID TO
+                   WS-APPLIED-CUSTOMER-ID(WS-APPLIED-IDX)
+               MOVE PMT-INVOICE-NUMBER TO
+                   WS-APPLIED-INVOICE-NUMBER(WS-APPLIED-IDX)
+               MOVE PMT-DATE-PAID TO
+                   WS-APPLIED-DATE-PAID(WS-APPLIED-IDX)
+           ELSE
+               IF NOT APPLIED-TABLE-FULL-WARNED
+                   DISPLAY "WARNING: WS-Applied-Payments-Table full "
+                       "at 20000 entries -- duplicate-payment "
+                       "detection is no longer tracking new payments "
+                       "applied this run"
+                   SET APPLIED-TABLE-FULL-WARNED TO TRUE
+               END-IF
+           END-IF
+
+           MOVE PMT-CUSTOMER-ID    TO APL-CUSTOMER-ID
+           MOVE PMT-INVOICE-NUMBER TO APL-INVOICE-NUMBER
+           MOVE PMT-DATE-PAID      TO APL-DATE-PAID
+           WRITE APL-PAYMENT-REC
+           IF APPL-OK
+               CONTINUE
+           ELSE
+               STRING "Unexpected PMTAPPLD file status on write "
+                   DELIMITED BY SIZE
+                   APPL-STATUS
+                   DELIMITED BY SIZE
+                 INTO WS-ERROR-MESSAGE
+               PERFORM 9999-ABORT
+           END-IF
+           .
 
-      *=================================================================
-           PERFORM XXXX-PRETEND-INVOICE-UPDATE
-      *=================================================================
+       2750-WRITE-PAYMENT-SUMMARY.
+           INITIALIZE PAY-SUMMARY-REC
+           MOVE INV-CUSTOMER-ID    TO PAY-CUSTOMER-ID
+           MOVE INV-NUMBER         TO PAY-INVOICE-NUMBER
+           MOVE PMT-AMOUNT-PAID    TO PAY-AMOUNT-PAID
+           MOVE PMT-TAX-PAID       TO PAY-TAX-PAID
+           MOVE PMT-DATE-PAID      TO PAY-DATE-RECEIVED
+           MOVE INV-STATUS         TO PAY-STATUS
+           WRITE PAY-SUMMARY-REC
+           IF PMTSUM-OK
+               CONTINUE
+           ELSE
+               STRING "Unexpected PMTSUM file status on write "
+                   DELIMITED BY SIZE
+                   PMTSUM-STATUS
+                   DELIMITED BY SIZE
+                 INTO WS-ERROR-MESSAGE
+               PERFORM 9999-ABORT
+           END-IF
            .
 
        2900-PAYMENT-ERROR.
@@ -323,8 +841,31 @@
                         PMT-INVOICE-NUMBER DELIMITED BY SIZE 
                         " for customer " DELIMITED BY SIZE 
                         PMT-CUSTOMER-ID DELIMITED BY SIZE 
-                        " was found" DELIMITED BY SIZE  
-                      INTO ERR-DESCRIPTION  
+                        " was found" DELIMITED BY SIZE
+                      INTO ERR-DESCRIPTION
+               WHEN ERR-DUPLICATE-PAYMENT
+                  STRING "Payment for invoice " DELIMITED BY SIZE
+                        PMT-INVOICE-NUMBER DELIMITED BY SIZE
+                        " customer " DELIMITED BY SIZE
+                        PMT-CUSTOMER-ID DELIMITED BY SIZE
+                        " dated " DELIMITED BY SIZE
+                        PMT-DATE-PAID DELIMITED BY SIZE
+                        " has already been applied" DELIMITED BY SIZE
+                      INTO ERR-DESCRIPTION
+               WHEN ERR-INVALID-AMOUNT
+                  STRING "Payment amount for invoice " DELIMITED BY SIZE
+                        PMT-INVOICE-NUMBER DELIMITED BY SIZE
+                        " customer " DELIMITED BY SIZE
+                        PMT-CUSTOMER-ID DELIMITED BY SIZE
+                        " is zero or negative" DELIMITED BY SIZE
+                      INTO ERR-DESCRIPTION
+               WHEN ERR-INVOICE-PAID-IN-FULL
+                  STRING "Invoice " DELIMITED BY SIZE
+                        PMT-INVOICE-NUMBER DELIMITED BY SIZE
+                        " for customer " DELIMITED BY SIZE
+                        PMT-CUSTOMER-ID DELIMITED BY SIZE
+                        " is already paid in full" DELIMITED BY SIZE
+                      INTO ERR-DESCRIPTION
                WHEN OTHER
                   STRING "Unexpected error encountered processing "
                           DELIMITED BY SIZE 
@@ -350,54 +891,220 @@
            END-IF    
            .    
 
-       3000-Housekeeping. 
-           Close PAYMENTS-IN 
-           Close PAYMENT-SUMMARY 
+       3000-Housekeeping.
+           IF REPROCESSING-ONE-PAYMENT
+               Close PAYMENTS-INDEXED
+           ELSE
+               Close PAYMENTS-IN
+           END-IF
+           Close PAYMENT-SUMMARY
            Close PAYMENT-ERRORS
-           .    
+           Close APPLIED-PAYMENTS-LOG
+           .
+       3050-WRITE-COMPLETION-CHECKPOINT.
+      *    A full run completed with no abort -- replace whatever
+      *    mid-run checkpoint is on PMTCKPT with a zero-count sentinel
+      *    so tomorrow's run does not reposition past today's payments.
+      *    Commit whatever payments posted since the last periodic
+      *    checkpoint before the sentinel claims there is nothing left
+      *    to reposition past.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO   TO CKPT-RECORD-COUNT
+           MOVE SPACES TO CKPT-CUSTOMER-ID
+                          CKPT-INVOICE-NUMBER
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE
+           .
+       4000-CUSTOMER-SUBTOTAL-REPORT.
+           OPEN OUTPUT PAYMENT-REPORT
+           IF NOT PMTRPT-OK
+               STRING "Unexpected PMTRPT file status on open "
+                   DELIMITED BY SIZE
+                   PMTRPT-STATUS
+                   DELIMITED BY SIZE
+                 INTO WS-ERROR-MESSAGE
+               PERFORM 9999-ABORT
+           END-IF
+           INITIALIZE WS-Customer-Report-Control
+      *    Source from PAYMENT-SUMMARY, not raw PAYMENTS-IN, so a
+      *    rejected payment (invalid amount, duplicate, invoice
+      *    already paid in full) never inflates a customer's subtotal
+      *    or the grand total -- same successfully-applied-only source
+      *    5100-EXTRACT-TAX-RECORDS uses for the tax remittance report.
+           SORT CUSTOMER-SORT-WORK
+               ON ASCENDING KEY SW-CUST-CUSTOMER-ID
+               INPUT PROCEDURE IS 4100-EXTRACT-CUSTOMER-RECORDS
+               OUTPUT PROCEDURE IS 4200-WRITE-CUSTOMER-DETAIL
+           IF NOT NO-PRIOR-CUSTOMER
+               PERFORM 4300-WRITE-CUSTOMER-SUBTOTAL
+           END-IF
+           PERFORM 4400-WRITE-CUSTOMER-GRAND-TOTAL
+           CLOSE PAYMENT-REPORT
+           .
+       4100-EXTRACT-CUSTOMER-RECORDS.
+           OPEN INPUT PAYMENT-SUMMARY
+           IF NOT PMTSUM-OK
+               STRING "Unexpected PMTSUM file status on open "
+                   DELIMITED BY SIZE
+                   PMTSUM-STATUS
+                   DELIMITED BY SIZE
+                 INTO WS-ERROR-MESSAGE
+               PERFORM 9999-ABORT
+           END-IF
+           PERFORM 4110-READ-PAYMENT-SUMMARY
+           PERFORM WITH TEST BEFORE UNTIL PMTSUM-EOF
+               MOVE PAY-CUSTOMER-ID    TO SW-CUST-CUSTOMER-ID
+               MOVE PAY-INVOICE-NUMBER TO SW-CUST-INVOICE-NUMBER
+               MOVE SPACES             TO SW-CUST-DATE-DUE
+               MOVE PAY-DATE-RECEIVED  TO SW-CUST-DATE-PAID
+               MOVE PAY-AMOUNT-PAID    TO SW-CUST-AMOUNT-PAID
+               MOVE PAY-TAX-PAID       TO SW-CUST-TAX-PAID
+               RELEASE SW-CUST-REC
+               PERFORM 4110-READ-PAYMENT-SUMMARY
+           END-PERFORM
+           CLOSE PAYMENT-SUMMARY
+           .
+       4110-READ-PAYMENT-SUMMARY.
+           READ PAYMENT-SUMMARY
+           .
+       4200-WRITE-CUSTOMER-DETAIL.
+           PERFORM 4210-RETURN-CUSTOMER-RECORD
+           PERFORM WITH TEST BEFORE UNTIL CUST-SORT-EOF
+               PERFORM 4220-PROCESS-CUSTOMER-RECORD
+               PERFORM 4210-RETURN-CUSTOMER-RECORD
+           END-PERFORM
+           .
+       4210-RETURN-CUSTOMER-RECORD.
+           RETURN CUSTOMER-SORT-WORK
+               AT END
+                   SET CUST-SORT-EOF TO TRUE
+           END-RETURN
+           .
+       4220-PROCESS-CUSTOMER-RECORD.
+           IF NOT NO-PRIOR-CUSTOMER
+               AND SW-CUST-CUSTOMER-ID NOT = WS-Prior-Customer-ID
+               PERFORM 4300-WRITE-CUSTOMER-SUBTOTAL
+           END-IF
+           MOVE SW-CUST-CUSTOMER-ID TO WS-Prior-Customer-ID
+               RPT-CUSTOMER-ID
+           MOVE SW-CUST-INVOICE-NUMBER TO RPT-INVOICE-NUMBER
+           MOVE SW-CUST-AMOUNT-PAID TO RPT-AMOUNT-PAID
+           MOVE SW-CUST-TAX-PAID TO RPT-TAX-PAID
+           MOVE SPACES TO RPT-LABEL
+           WRITE RPT-LINE
+           ADD SW-CUST-AMOUNT-PAID TO WS-Cust-Amount-Subtotal
+               WS-Cust-Amount-Grand-Total
+           ADD SW-CUST-TAX-PAID TO WS-Cust-Tax-Subtotal
+               WS-Cust-Tax-Grand-Total
+           .
+       4300-WRITE-CUSTOMER-SUBTOTAL.
+           MOVE WS-Prior-Customer-ID TO RPT-CUSTOMER-ID
+           MOVE SPACES TO RPT-INVOICE-NUMBER
+           MOVE WS-Cust-Amount-Subtotal TO RPT-AMOUNT-PAID
+           MOVE WS-Cust-Tax-Subtotal TO RPT-TAX-PAID
+           MOVE "CUSTOMER TOTAL" TO RPT-LABEL
+           WRITE RPT-LINE
+           MOVE 0 TO WS-Cust-Amount-Subtotal
+           MOVE 0 TO WS-Cust-Tax-Subtotal
+           .
+       4400-WRITE-CUSTOMER-GRAND-TOTAL.
+           MOVE SPACES TO RPT-CUSTOMER-ID
+           MOVE SPACES TO RPT-INVOICE-NUMBER
+           MOVE WS-Cust-Amount-Grand-Total TO RPT-AMOUNT-PAID
+           MOVE WS-Cust-Tax-Grand-Total TO RPT-TAX-PAID
+           MOVE "GRAND TOTAL" TO RPT-LABEL
+           WRITE RPT-LINE
+           .
+       5000-TAX-REMITTANCE-REPORT.
+           OPEN OUTPUT TAX-REMITTANCE-REPORT
+           IF NOT PMTTAX-OK
+               STRING "Unexpected PMTTAX file status on open "
+                   DELIMITED BY SIZE
+                   PMTTAX-STATUS
+                   DELIMITED BY SIZE
+                 INTO WS-ERROR-MESSAGE
+               PERFORM 9999-ABORT
+           END-IF
+           INITIALIZE WS-Tax-Report-Control
+           SORT TAX-SORT-WORK
+               ON ASCENDING KEY SW-TAX-MONTH
+               INPUT PROCEDURE IS 5100-EXTRACT-TAX-RECORDS
+               OUTPUT PROCEDURE IS 5300-WRITE-TAX-DETAIL
+           IF NOT NO-PRIOR-TAX-MONTH
+               PERFORM 5400-WRITE-TAX-MONTH-TOTAL
+           END-IF
+           PERFORM 5500-WRITE-TAX-GRAND-TOTAL
+           CLOSE TAX-REMITTANCE-REPORT
+           .
+       5100-EXTRACT-TAX-RECORDS.
+           OPEN INPUT PAYMENT-SUMMARY
+           IF NOT PMTSUM-OK
+               STRING "Unexpected PMTSUM file status on open "
+                   DELIMITED BY SIZE
+                   PMTSUM-STATUS
+                   DELIMITED BY SIZE
+                 INTO WS-ERROR-MESSAGE
+               PERFORM 9999-ABORT
+           END-IF
+           PERFORM 5110-READ-PAYMENT-SUMMARY
+           PERFORM WITH TEST BEFORE UNTIL PMTSUM-EOF
+               MOVE PAY-DATE-RECEIVED(1:6) TO SW-TAX-MONTH
+               MOVE PAY-TAX-PAID TO SW-TAX-AMOUNT
+               RELEASE SW-TAX-REC
+               PERFORM 5110-READ-PAYMENT-SUMMARY
+           END-PERFORM
+           CLOSE PAYMENT-SUMMARY
+           .
+       5110-READ-PAYMENT-SUMMARY.
+           READ PAYMENT-SUMMARY
+           .
+       5300-WRITE-TAX-DETAIL.
+           PERFORM 5310-RETURN-TAX-RECORD
+           PERFORM WITH TEST BEFORE UNTIL TAX-SORT-EOF
+               PERFORM 5320-PROCESS-TAX-RECORD
+               PERFORM 5310-RETURN-TAX-RECORD
+           END-PERFORM
+           .
+       5310-RETURN-TAX-RECORD.
+           RETURN TAX-SORT-WORK
+               AT END
+                   SET TAX-SORT-EOF TO TRUE
+           END-RETURN
+           .
+       5320-PROCESS-TAX-RECORD.
+           IF NOT NO-PRIOR-TAX-MONTH
+               AND SW-TAX-MONTH NOT = WS-Prior-Tax-Month
+               PERFORM 5400-WRITE-TAX-MONTH-TOTAL
+           END-IF
+           MOVE SW-TAX-MONTH TO WS-Prior-Tax-Month
+           ADD SW-TAX-AMOUNT TO WS-Tax-Month-Subtotal
+               WS-Tax-Grand-Total
+           .
+       5400-WRITE-TAX-MONTH-TOTAL.
+           MOVE WS-Prior-Tax-Month TO TAX-RPT-MONTH
+           MOVE WS-Tax-Month-Subtotal TO TAX-RPT-AMOUNT
+           MOVE "MONTHLY TAX REMITTANCE" TO TAX-RPT-LABEL
+           WRITE TAX-RPT-LINE
+           MOVE 0 TO WS-Tax-Month-Subtotal
+           .
+       5500-WRITE-TAX-GRAND-TOTAL.
+           MOVE SPACES TO TAX-RPT-MONTH
+           MOVE WS-Tax-Grand-Total TO TAX-RPT-AMOUNT
+           MOVE "GRAND TOTAL" TO TAX-RPT-LABEL
+           WRITE TAX-RPT-LINE
+           .
        9999-Abort.
            Set ERRORS-FOUND to TRUE
            Display WS-ERROR-MESSAGE
-           GOBACK 
+      *    Undo whatever DB2 work posted since the last COMMIT in
+      *    2190-WRITE-CHECKPOINT so DB2 never ends up ahead of the
+      *    checkpoint/PMTAPPLD state a restart will reposition from.
+           EXEC SQL
+               ROLLBACK
+           END-EXEC
+           Move 16 to Return-Code
+           GOBACK
            .
-
-       XXXX-PRETEND-CUSTOMER-QUERY.
-           DISPLAY SPACE
-           DISPLAY "Pretending to query customer " PMT-CUSTOMER-ID 
-           IF PMT-CUSTOMER-ID(3:1) EQUAL "1" 
-               MOVE 100 TO SQLCODE  
-           ELSE  
-               MOVE 0 TO SQLCODE    
-           END-IF     
-           DISPLAY "    Setting SQLCODE to " SQLCODE 
-           .
-
-       XXXX-PRETEND-INVOICE-QUERY.
-           DISPLAY SPACE
-           DISPLAY "Pretending to query invoice " PMT-INVOICE-NUMBER  
-                   " for customer " PMT-CUSTOMER-ID
-           IF PMT-CUSTOMER-ID(3:1) EQUAL "5" 
-               MOVE 100 TO SQLCODE  
-           ELSE  
-               MOVE 0 TO SQLCODE 
-               MOVE PMT-CUSTOMER-ID TO INV-CUSTOMER-ID
-               MOVE PMT-INVOICE-NUMBER TO INV-NUMBER 
-               MOVE 45.67 TO INV-AMOUNT-PAID 
-               MOVE 1000.04 TO INV-AMOUNT-DUE 
-               MOVE 8.99 TO INV-TAX-PAID 
-
-           END-IF  
-           DISPLAY "    Setting SQLCODE to " SQLCODE    
-           .
-
-       XXXX-PRETEND-INVOICE-UPDATE.
-           DISPLAY SPACE
-           DISPLAY "Pretending to update table THING.INVOICE:"
-           DISPLAY "    CUSTID = " INV-CUSTOMER-ID 
-           DISPLAY "    INVNUM = " INV-NUMBER 
-           DISPLAY "    LASTPAY = " INV-LAST-PAY-DATE  
-           DISPLAY "    DUEDATE = " INV-DUE-DATE  
-           DISPLAY "    AMTPAID = " INV-AMOUNT-PAID  
-           DISPLAY "    TAXPAID = " INV-TAX-PAID 
-           DISPLAY "    STATUS = " INV-STATUS 
-           .
\ No newline at end of file
