@@ -3,4 +3,7 @@
            05  EMPL-SSN.
                10  FILLER              PIC X.
                    88  TEST-SSN        VALUE 'T'.
-               10  FILLER              PIC X(08).    
\ No newline at end of file
+               10  FILLER              PIC X(08).
+           05  EMPL-PAY-RATE           PIC S9(07)V99 COMP-3.
+           05  EMPL-PAY-GRADE          PIC X(04).
+           05  EMPL-DEPARTMENT-CODE    PIC X(04).
