@@ -2,7 +2,7 @@
        PROGRAM-ID.  LOADEMPL.
       *****************************************************************
       * Load employee information.
-      *****************************************************************       
+      *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -20,6 +20,22 @@
                ORGANIZATION LINE SEQUENTIAL
                ACCESS MODE SEQUENTIAL
                FILE STATUS IS EMPL-ERRORS-STATUS.
+           SELECT EMPL-TEST-SSN-RECORDS
+               ASSIGN TO "EMPLTEST"
+               ORGANIZATION LINE SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS IS EMPL-TEST-SSN-STATUS.
+           SELECT LOADEMPL-REPORT
+               ASSIGN TO "EMPLRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS IS EMPLRPT-STATUS.
+           SELECT EMPL-MASTER
+               ASSIGN TO "EMPLMSTR"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS EMPL-SSN OF EMPL-MASTER-REC
+               FILE STATUS IS EMPL-MASTER-STATUS.
        DATA DIVISION.
        FILE SECTION.
       * Raw employee data that has not been validated
@@ -32,12 +48,27 @@
            DATA RECORD IS EMPL-VALIDATED-REC.
        01  EMPL-VALIDATED-REC.
            COPY EMPLREC.
-      * Employee records with validation errors 
-       FD  EMPL-ERRORS 
-           DATA RECORD IS EMPL-ERRORS-REC. 
-       01  EMPL-ERRORS-REC. 
-           COPY EMPLREC. 
-           05  EMPL-ERROR-MESSAGE    PIC X(50).         
+      * Employee records with validation errors
+       FD  EMPL-ERRORS
+           DATA RECORD IS EMPL-ERRORS-REC.
+       01  EMPL-ERRORS-REC.
+           COPY EMPLREC.
+           05  EMPL-ERROR-COUNT      PIC 9(01).
+           05  EMPL-ERROR-MESSAGE    PIC X(50) OCCURS 5 TIMES.
+      * Records carrying a TEST-SSN, kept out of EMPL-VALIDATED
+       FD  EMPL-TEST-SSN-RECORDS
+           DATA RECORD IS EMPL-TEST-SSN-REC.
+       01  EMPL-TEST-SSN-REC.
+           COPY EMPLREC.
+      * Run-control / audit report
+       FD  LOADEMPL-REPORT
+           DATA RECORD IS EMPLRPT-LINE.
+       01  EMPLRPT-LINE                PIC X(132).
+      * Persistent employee master, keyed by SSN
+       FD  EMPL-MASTER
+           DATA RECORD IS EMPL-MASTER-REC.
+       01  EMPL-MASTER-REC.
+           COPY EMPLREC.
        WORKING-STORAGE SECTION.
        01  FILLER.
            05  EMPL-IN-STATUS        PIC XX.
@@ -48,13 +79,21 @@
                88  EMPL-VALD-OK      VALUE '00'.
            05  EMPL-ERRORS-STATUS PIC XX.
                88  EMPL-ERRORS-OK    VALUE '00'.
-           05  WS-COUNTERS.    
+           05  EMPL-TEST-SSN-STATUS PIC XX.
+               88  EMPL-TEST-SSN-OK  VALUE '00'.
+           05  EMPLRPT-STATUS     PIC XX.
+               88  EMPLRPT-OK        VALUE '00'.
+           05  EMPL-MASTER-STATUS PIC XX.
+               88  EMPL-MASTER-OK        VALUE '00'.
+               88  EMPL-MASTER-NOTFOUND  VALUE '35'.
+               88  EMPL-MASTER-DUPLICATE VALUE '22'.
+           05  WS-COUNTERS.
                10  WS-VALID-COUNT        PIC S9(5) COMP-3.
                10  WS-ERROR-COUNT        PIC S9(5) COMP-3.
+               10  WS-TEST-SSN-COUNT     PIC S9(5) COMP-3.
            05  WS-COUNT-FORMATTED PIC ZZ,ZZ9.
            05  WS-ERROR-MESSAGE   PIC X(50).
-               88  NO-ERRORS-FOUND VALUE SPACES.
-       01  WS-CURRENT-DATE-FIELDS.  
+       01  WS-CURRENT-DATE-FIELDS.
            05  WS-CURRENT-DATE.
                10  WS-CURRENT-YEAR    PIC  9(4).
                10  WS-CURRENT-MONTH   PIC  9(2).
@@ -64,7 +103,22 @@
                10  WS-CURRENT-MINUTE  PIC  9(2).
                10  WS-CURRENT-SECOND  PIC  9(2).
                10  WS-CURRENT-MS      PIC  9(2).
-           05  WS-DIFF-FROM-GMT       PIC S9(4).               
+           05  WS-DIFF-FROM-GMT       PIC S9(4).
+       01  WS-Error-Accumulator.
+           05  WS-Error-Tally          PIC 9(01) VALUE 0.
+           05  WS-Error-Text OCCURS 5 TIMES
+                   INDEXED BY WS-Error-Idx
+                   PIC X(50).
+       01  WS-Duplicate-SSN-Check.
+           05  WS-SSN-Count            PIC 9(05) VALUE 0.
+           05  WS-SSN-Entry OCCURS 1 TO 50000 TIMES
+                   DEPENDING ON WS-SSN-Count
+                   INDEXED BY WS-SSN-Idx.
+               10  WS-SSN-Value        PIC X(09).
+       01  WS-Department-Validation.
+           05  WS-Department-Code      PIC X(04).
+               88  VALID-DEPARTMENT-CODE VALUES 'ACCT', 'HR  ', 'IT  ',
+                                             'OPS ', 'SALE', 'MFG '.
        PROCEDURE DIVISION.
            PERFORM 1000-INITIALIZE
            PERFORM 5000-PROCESS
@@ -115,12 +169,89 @@
                    PERFORM 9999-ABORT
            END-EVALUATE
 
+           OPEN OUTPUT EMPL-TEST-SSN-RECORDS
+           EVALUATE TRUE
+               WHEN EMPL-TEST-SSN-OK
+                   CONTINUE
+               WHEN OTHER
+                   STRING "Unexpected test-SSN file status on open "
+                       DELIMITED BY SIZE
+                       EMPL-TEST-SSN-STATUS
+                       DELIMITED BY SIZE
+                     INTO WS-ERROR-MESSAGE
+                   PERFORM 9999-ABORT
+           END-EVALUATE
+
+           OPEN OUTPUT LOADEMPL-REPORT
+           EVALUATE TRUE
+               WHEN EMPLRPT-OK
+                   CONTINUE
+               WHEN OTHER
+                   STRING "Unexpected report file status on open "
+                       DELIMITED BY SIZE
+                       EMPLRPT-STATUS
+                       DELIMITED BY SIZE
+                     INTO WS-ERROR-MESSAGE
+                   PERFORM 9999-ABORT
+           END-EVALUATE
+
+           PERFORM 1100-OPEN-EMPL-MASTER
+
            INITIALIZE WS-COUNTERS
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+           PERFORM 1900-WRITE-REPORT-HEADING
+           .
+       1100-OPEN-EMPL-MASTER.
+           OPEN I-O EMPL-MASTER
+           IF EMPL-MASTER-NOTFOUND
+               OPEN OUTPUT EMPL-MASTER
+               CLOSE EMPL-MASTER
+               OPEN I-O EMPL-MASTER
+           END-IF
+           IF NOT EMPL-MASTER-OK
+               STRING "Unexpected master file status on open "
+                   DELIMITED BY SIZE
+                   EMPL-MASTER-STATUS
+                   DELIMITED BY SIZE
+                 INTO WS-ERROR-MESSAGE
+               PERFORM 9999-ABORT
+           END-IF
+           .
+       1900-WRITE-REPORT-HEADING.
+           MOVE SPACES TO EMPLRPT-LINE
+           STRING "LOADEMPL RUN CONTROL REPORT" DELIMITED BY SIZE
+             INTO EMPLRPT-LINE
+           PERFORM 1950-WRITE-REPORT-LINE
+
+           MOVE SPACES TO EMPLRPT-LINE
+           STRING "Run date: " DELIMITED BY SIZE
+                   WS-CURRENT-YEAR DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   WS-CURRENT-MONTH DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   WS-CURRENT-DAY DELIMITED BY SIZE
+                   "  Run time: " DELIMITED BY SIZE
+                   WS-CURRENT-HOUR DELIMITED BY SIZE
+                   ":" DELIMITED BY SIZE
+                   WS-CURRENT-MINUTE DELIMITED BY SIZE
+                   ":" DELIMITED BY SIZE
+                   WS-CURRENT-SECOND DELIMITED BY SIZE
+             INTO EMPLRPT-LINE
+           PERFORM 1950-WRITE-REPORT-LINE
+           .
+       1950-WRITE-REPORT-LINE.
+           WRITE EMPLRPT-LINE
+           IF NOT EMPLRPT-OK
+               STRING "Unexpected report file status on write "
+                   DELIMITED BY SIZE
+                   EMPLRPT-STATUS
+                   DELIMITED BY SIZE
+                 INTO WS-ERROR-MESSAGE
+               PERFORM 9999-ABORT
+           END-IF
            .
 
        5000-PROCESS.
-           SET NO-ERRORS-FOUND TO TRUE
            READ EMPL-IN
            PERFORM WITH TEST BEFORE
                    UNTIL EMPL-IN-EOF
@@ -130,26 +261,32 @@
            .
 
        5200-VALIDATE-AND-WRITE.
-           SET NO-ERRORS-FOUND TO TRUE
+           INITIALIZE WS-Error-Accumulator
            PERFORM 5210-VALIDATE-SSN
-           IF NO-ERRORS-FOUND 
-               PERFORM 5220-VALIDATE-HIRE-DATE
-           END-IF    
-           IF NO-ERRORS-FOUND 
-               PERFORM 5400-WRITE-VALIDATED-REC 
-           ELSE        
-               PERFORM 5600-WRITE-ERROR-REC 
-           END-IF 
-           .    
+           PERFORM 5220-VALIDATE-HIRE-DATE
+           PERFORM 5230-VALIDATE-DUPLICATE-SSN
+           PERFORM 5240-VALIDATE-COMPENSATION
+           EVALUATE TRUE
+               WHEN WS-Error-Tally GREATER ZERO
+                   PERFORM 5600-WRITE-ERROR-REC
+               WHEN TEST-SSN IN EMPL-IN
+                   PERFORM 5500-WRITE-TEST-SSN-REC
+               WHEN OTHER
+                   PERFORM 5400-WRITE-VALIDATED-REC
+                   PERFORM 5450-UPDATE-EMPL-MASTER
+           END-EVALUATE
+           .
 
        5210-VALIDATE-SSN.
            EVALUATE TRUE
-               WHEN TEST-SSN IN EMPL-IN 
+               WHEN TEST-SSN IN EMPL-IN
                   CONTINUE
                WHEN EMPL-SSN IN EMPL-IN-REC(1:3) EQUAL "666"
                   MOVE "SSN area can't be 666" TO WS-ERROR-MESSAGE
-               WHEN EMPL-SSN IN EMPL-IN-REC(1:3) GREATER "740" 
-                  MOVE "SSN area can't be above 740" TO WS-ERROR-MESSAGE   
+                  PERFORM 5250-RECORD-ERROR
+               WHEN EMPL-SSN IN EMPL-IN-REC(1:3) GREATER "740"
+                  MOVE "SSN area can't be above 740" TO WS-ERROR-MESSAGE
+                  PERFORM 5250-RECORD-ERROR
                WHEN OTHER
                   CONTINUE
            END-EVALUATE
@@ -157,18 +294,68 @@
 
        5220-VALIDATE-HIRE-DATE.
            EVALUATE TRUE
-               WHEN EMPL-HIRE-DATE-YYYYMMDD IN EMPL-IN 
+               WHEN EMPL-HIRE-DATE-YYYYMMDD IN EMPL-IN
                         LESS THAN "20160212"
                   MOVE "Hire date can't be before the company existed"
-                      TO WS-ERROR-MESSAGE       
-               WHEN EMPL-HIRE-DATE-YYYYMMDD IN EMPL-IN 
+                      TO WS-ERROR-MESSAGE
+                  PERFORM 5250-RECORD-ERROR
+               WHEN EMPL-HIRE-DATE-YYYYMMDD IN EMPL-IN
                         GREATER THAN WS-CURRENT-DATE
-                  MOVE "Hire date can't be after the current date" 
-                      TO WS-ERROR-MESSAGE     
+                  MOVE "Hire date can't be after the current date"
+                      TO WS-ERROR-MESSAGE
+                  PERFORM 5250-RECORD-ERROR
                WHEN OTHER
                   CONTINUE
            END-EVALUATE
-           .    
+           .
+
+       5230-VALIDATE-DUPLICATE-SSN.
+      *    Test batches commonly reuse one placeholder SSN across many
+      *    TEST-SSN rows, so those records are exempt from the
+      *    duplicate check, mirroring 5210-VALIDATE-SSN's guard.
+           IF NOT TEST-SSN IN EMPL-IN
+             IF WS-SSN-Count GREATER ZERO
+               SET WS-SSN-Idx TO 1
+               SEARCH WS-SSN-Entry
+                   AT END
+                       CONTINUE
+                   WHEN WS-SSN-Value(WS-SSN-Idx)
+                           EQUAL EMPL-SSN IN EMPL-IN-REC
+                       MOVE "Duplicate SSN already loaded in this batch"
+                           TO WS-ERROR-MESSAGE
+                       PERFORM 5250-RECORD-ERROR
+               END-SEARCH
+             END-IF
+             IF WS-SSN-Count LESS THAN 50000
+               ADD 1 TO WS-SSN-Count
+               SET WS-SSN-Idx TO WS-SSN-Count
+               MOVE EMPL-SSN IN EMPL-IN-REC TO WS-SSN-Value(WS-SSN-Idx)
+             END-IF
+           END-IF
+           .
+
+       5240-VALIDATE-COMPENSATION.
+           IF EMPL-PAY-RATE IN EMPL-IN-REC NOT GREATER THAN ZERO
+               MOVE "Pay rate must be a positive amount"
+                   TO WS-ERROR-MESSAGE
+               PERFORM 5250-RECORD-ERROR
+           END-IF
+           MOVE EMPL-DEPARTMENT-CODE IN EMPL-IN-REC
+             TO WS-Department-Code
+           IF NOT VALID-DEPARTMENT-CODE
+               MOVE "Department code not recognized"
+                   TO WS-ERROR-MESSAGE
+               PERFORM 5250-RECORD-ERROR
+           END-IF
+           .
+
+       5250-RECORD-ERROR.
+           IF WS-Error-Tally LESS THAN 5
+               ADD 1 TO WS-Error-Tally
+               SET WS-Error-Idx TO WS-Error-Tally
+               MOVE WS-ERROR-MESSAGE TO WS-Error-Text(WS-Error-Idx)
+           END-IF
+           .
 
        5400-WRITE-VALIDATED-REC.
            WRITE EMPL-VALIDATED-REC FROM EMPL-IN-REC
@@ -183,31 +370,128 @@
            ADD 1 TO WS-VALID-COUNT
            .
 
+       5450-UPDATE-EMPL-MASTER.
+           MOVE EMPL-IN-REC TO EMPL-MASTER-REC
+           WRITE EMPL-MASTER-REC
+               INVALID KEY
+                   REWRITE EMPL-MASTER-REC
+                   IF NOT EMPL-MASTER-OK
+                       STRING "Unexpected master status on rewrite "
+                           DELIMITED BY SIZE
+                           EMPL-MASTER-STATUS
+                           DELIMITED BY SIZE
+                         INTO WS-ERROR-MESSAGE
+                       PERFORM 9999-ABORT
+                   END-IF
+               NOT INVALID KEY
+                   IF NOT EMPL-MASTER-OK
+                       STRING "Unexpected master file status on write "
+                           DELIMITED BY SIZE
+                           EMPL-MASTER-STATUS
+                           DELIMITED BY SIZE
+                         INTO WS-ERROR-MESSAGE
+                       PERFORM 9999-ABORT
+                   END-IF
+           END-WRITE
+           .
+
+       5500-WRITE-TEST-SSN-REC.
+           WRITE EMPL-TEST-SSN-REC FROM EMPL-IN-REC
+           IF NOT EMPL-TEST-SSN-OK
+               STRING "Unexpected test-SSN file status on write "
+                   DELIMITED BY SIZE
+                   EMPL-TEST-SSN-STATUS
+                   DELIMITED BY SIZE
+                 INTO WS-ERROR-MESSAGE
+               PERFORM 9999-ABORT
+           END-IF
+           ADD 1 TO WS-TEST-SSN-COUNT
+           PERFORM 5550-WRITE-TEST-SSN-REPORT-LINE
+           .
+
+       5550-WRITE-TEST-SSN-REPORT-LINE.
+           MOVE SPACES TO EMPLRPT-LINE
+           STRING "TEST SSN SKIPPED: " DELIMITED BY SIZE
+                   EMPL-NAME IN EMPL-IN-REC DELIMITED BY SIZE
+             INTO EMPLRPT-LINE
+           PERFORM 1950-WRITE-REPORT-LINE
+           .
+
        5600-WRITE-ERROR-REC.
-           MOVE EMPL-IN-REC TO EMPL-ERRORS-REC 
-           MOVE WS-ERROR-MESSAGE TO EMPL-ERROR-MESSAGE
+           MOVE EMPL-IN-REC TO EMPL-ERRORS-REC
+           MOVE WS-Error-Tally TO EMPL-ERROR-COUNT
+           SET WS-Error-Idx TO 1
+           PERFORM WS-Error-Tally TIMES
+               MOVE WS-Error-Text(WS-Error-Idx)
+                   TO EMPL-ERROR-MESSAGE(WS-Error-Idx)
+               SET WS-Error-Idx UP BY 1
+           END-PERFORM
            WRITE EMPL-ERRORS-REC
            IF NOT EMPL-ERRORS-OK
                STRING "Unexpected error file status on write "
                    DELIMITED BY SIZE
-                   EMPL-VALIDATED-STATUS
+                   EMPL-ERRORS-STATUS
                    DELIMITED BY SIZE
                  INTO WS-ERROR-MESSAGE
                PERFORM 9999-ABORT
            END-IF
            ADD 1 TO WS-ERROR-COUNT
+           PERFORM 5650-WRITE-ERROR-REPORT-LINES
+           .
+
+       5650-WRITE-ERROR-REPORT-LINES.
+           SET WS-Error-Idx TO 1
+           PERFORM WS-Error-Tally TIMES
+               MOVE SPACES TO EMPLRPT-LINE
+               STRING "REJECTED: " DELIMITED BY SIZE
+                       EMPL-NAME IN EMPL-IN-REC DELIMITED BY SIZE
+                       " - " DELIMITED BY SIZE
+                       WS-Error-Text(WS-Error-Idx) DELIMITED BY SIZE
+                 INTO EMPLRPT-LINE
+               PERFORM 1950-WRITE-REPORT-LINE
+               SET WS-Error-Idx UP BY 1
+           END-PERFORM
            .
 
        8000-HOUSEKEEPING.
+           PERFORM 8500-WRITE-REPORT-SUMMARY
            CLOSE EMPL-ERRORS
            CLOSE EMPL-VALIDATED.
            CLOSE EMPL-IN
+           CLOSE EMPL-TEST-SSN-RECORDS
+           CLOSE LOADEMPL-REPORT
+           CLOSE EMPL-MASTER
            MOVE WS-VALID-COUNT TO WS-COUNT-FORMATTED
            DISPLAY "Valid records: " WS-COUNT-FORMATTED
            MOVE WS-ERROR-COUNT TO WS-COUNT-FORMATTED
            DISPLAY "Errored records: " WS-COUNT-FORMATTED
+           MOVE WS-TEST-SSN-COUNT TO WS-COUNT-FORMATTED
+           DISPLAY "Test-SSN records: " WS-COUNT-FORMATTED
+           .
+       8500-WRITE-REPORT-SUMMARY.
+           MOVE SPACES TO EMPLRPT-LINE
+           MOVE WS-VALID-COUNT TO WS-COUNT-FORMATTED
+           STRING "Valid records loaded: " DELIMITED BY SIZE
+                   WS-COUNT-FORMATTED DELIMITED BY SIZE
+             INTO EMPLRPT-LINE
+           PERFORM 1950-WRITE-REPORT-LINE
+
+           MOVE SPACES TO EMPLRPT-LINE
+           MOVE WS-ERROR-COUNT TO WS-COUNT-FORMATTED
+           STRING "Records rejected: " DELIMITED BY SIZE
+                   WS-COUNT-FORMATTED DELIMITED BY SIZE
+             INTO EMPLRPT-LINE
+           PERFORM 1950-WRITE-REPORT-LINE
+
+           MOVE SPACES TO EMPLRPT-LINE
+           MOVE WS-TEST-SSN-COUNT TO WS-COUNT-FORMATTED
+           STRING "Test-SSN records skipped: " DELIMITED BY SIZE
+                   WS-COUNT-FORMATTED DELIMITED BY SIZE
+             INTO EMPLRPT-LINE
+           PERFORM 1950-WRITE-REPORT-LINE
            .
        9999-ABORT.
            DISPLAY WS-ERROR-MESSAGE
+           MOVE 16 TO RETURN-CODE
            GOBACK
-           .
\ No newline at end of file
+           .
