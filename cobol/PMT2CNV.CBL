@@ -3,24 +3,39 @@
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL. 
-           SELECT SRC2-PAYMENTS-IN 
+           SELECT SRC2-PAYMENTS-IN
                ASSIGN TO 'SRC2PMT'
-               ORGANIZATION LINE SEQUENTIAL 
-               ACCESS MODE SEQUENTIAL 
-               FILE STATUS SRC2PMT-IN-STATUS. 
-           SELECT PAYMENTS-STANDARD 
-               ASSIGN TO 'PMTSTD'  
-               ORGANIZATION LINE SEQUENTIAL 
-               FILE STATUS PMTSTD-STATUS. 
-       DATA DIVISION. 
+               ORGANIZATION LINE SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS SRC2PMT-IN-STATUS.
+           SELECT SRC3-PAYMENTS-IN
+               ASSIGN TO 'SRC3PMT'
+               ORGANIZATION LINE SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS SRC3PMT-IN-STATUS.
+           SELECT PAYMENTS-STANDARD
+               ASSIGN TO 'PMTSTD'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS PMTSTD-STATUS.
+           SELECT CONVERSION-ERRORS
+               ASSIGN TO 'CNVERR'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS CNVERR-STATUS.
+       DATA DIVISION.
        File Section.
        FD  SRC2-PAYMENTS-IN
-           Recording Mode V 
+           Recording Mode V
            Record Varying from 1 to 120
            Data Record SRC2PMT-REC.
        01  SRC2PMT-REC.
            05  Filler                  Pic X(120).
-       FD  PAYMENTS-STANDARD 
+       FD  SRC3-PAYMENTS-IN
+           Recording Mode V
+           Record Varying from 1 to 120
+           Data Record SRC3PMT-REC.
+       01  SRC3PMT-REC.
+           05  Filler                  Pic X(120).
+       FD  PAYMENTS-STANDARD
            Recording Mode F 
            Data Record PAYMENTS-STANDARD-REC.
        01  PAYMENTS-STANDARD-REC.
@@ -30,14 +45,47 @@
            05  PMT-DATE-PAID            PIC X(08). 
            05  PMT-AMOUNT-PAID          PIC 9(16)V9(02).
            05  PMT-TAX-PAID             PIC 9(07)V9(02).
-       WORKING-STORAGE SECTION. 
+       FD  CONVERSION-ERRORS
+           Recording Mode F
+           Data Record CNV-ERROR-REC.
+       01  CNV-ERROR-REC.
+           05  CNV-SOURCE-FORMAT        PIC X(04).
+           05  CNV-RAW-RECORD           PIC X(120).
+           05  CNV-ERROR-MESSAGE        PIC X(50).
+       WORKING-STORAGE SECTION.
        01  WS-File-Status.
            05  SRC2PMT-IN-STATUS      PIC X(02).
                88  SRC2PMT-IN-OK       VALUE '00'.
                88  SRC2PMT-IN-EOF      VALUE '10'.
                88  SRC2PMT-IN-NOTFOUND VALUE '35'.
-           05  PMTSTD-STATUS       PIC X(02).        
+           05  SRC3PMT-IN-STATUS      PIC X(02).
+               88  SRC3PMT-IN-OK       VALUE '00'.
+               88  SRC3PMT-IN-EOF      VALUE '10'.
+               88  SRC3PMT-IN-NOTFOUND VALUE '35'.
+           05  PMTSTD-STATUS       PIC X(02).
                88  PMTSTD-OK           VALUE '00'.
+           05  CNVERR-STATUS       PIC X(02).
+               88  CNVERR-OK           VALUE '00'.
+       01  WS-Source-Format-Control.
+           05  WS-Source-Format       PIC X(04).
+               88  SOURCE-FORMAT-SRC2     VALUE 'SRC2'.
+               88  SOURCE-FORMAT-SRC3     VALUE 'SRC3'.
+               88  SOURCE-FORMAT-VALID    VALUE 'SRC2', 'SRC3'.
+           05  WS-Field-Delimiter     PIC X.
+       01  WS-Control-Totals.
+           05  WS-Records-Converted      PIC 9(09) COMP-3 VALUE 0.
+           05  WS-Records-Rejected       PIC 9(09) COMP-3 VALUE 0.
+           05  WS-Total-Amount-Converted PIC S9(13)V99 COMP-3 VALUE 0.
+           05  WS-Field-Count            PIC 9(02) VALUE 0.
+           05  WS-Delimiter-Count        PIC 9(02) VALUE 0.
+       01  WS-Trailer-Control.
+           05  WS-Trailer-Seen           PIC X Value space.
+               88  SRC-TRAILER-SEEN          Value 'Y'.
+           05  WS-Trailer-Fields.
+               10  WS-Trailer-Tag            PIC X(04).
+               10  WS-Trailer-Record-Count   PIC 9(09).
+               10  WS-Trailer-Total-Amount   PIC 9(16)V9(02).
+           05  WS-Raw-Record             PIC X(120).
        01  WS-Date-Format-Fields. 
            05  WS-Date-Paid. 
                10  WS-Year         PIC X(04).
@@ -57,21 +105,80 @@
                10  WS-Day          PIC X(02).    
 
        01  WS-General.
-           05  WS-Error-Message    PIC X(133).  
+           05  WS-Error-Message    PIC X(133).
            05  Filler              PIC X Value space.
-               88 NO-ERRORS-FOUND        Value space. 
-               88 ERRORS-FOUND           Value 'X'.          
-       PROCEDURE DIVISION.
+               88 NO-ERRORS-FOUND        Value space.
+               88 ERRORS-FOUND           Value 'X'.
+       LINKAGE SECTION.
+       01  PARM-SOURCE-FORMAT      PIC X(04).
+       PROCEDURE DIVISION USING PARM-SOURCE-FORMAT.
            Perform 1000-Initialize
            Perform 2000-Convert
            Perform 3000-Housekeeping
            Goback
            .
        1000-Initialize.
-           OPEN INPUT SRC2-PAYMENTS-IN
+           PERFORM 1050-DETERMINE-SOURCE-FORMAT
+
+           EVALUATE TRUE
+               WHEN SOURCE-FORMAT-SRC2
+                   OPEN INPUT SRC2-PAYMENTS-IN
+                   IF NOT SRC2PMT-IN-OK
+                       PERFORM 1090-SRC2-OPEN-ERROR
+                   END-IF
+               WHEN SOURCE-FORMAT-SRC3
+                   OPEN INPUT SRC3-PAYMENTS-IN
+                   IF NOT SRC3PMT-IN-OK
+                       PERFORM 1095-SRC3-OPEN-ERROR
+                   END-IF
+           END-EVALUATE
+
+           OPEN OUTPUT PAYMENTS-STANDARD
            EVALUATE TRUE
-               WHEN SRC2PMT-IN-OK
+               WHEN PMTSTD-OK
                    CONTINUE
+               WHEN OTHER
+                   STRING "Unexpected output file status on open "
+                       DELIMITED BY SIZE
+                       PMTSTD-STATUS
+                       DELIMITED BY SIZE
+                     INTO WS-ERROR-MESSAGE
+                   PERFORM 9999-ABORT
+           END-EVALUATE
+
+           OPEN OUTPUT CONVERSION-ERRORS
+           EVALUATE TRUE
+               WHEN CNVERR-OK
+                   CONTINUE
+               WHEN OTHER
+                   STRING "Unexpected CNVERR file status on open "
+                       DELIMITED BY SIZE
+                       CNVERR-STATUS
+                       DELIMITED BY SIZE
+                     INTO WS-ERROR-MESSAGE
+                   PERFORM 9999-ABORT
+           END-EVALUATE
+           .
+       1050-DETERMINE-SOURCE-FORMAT.
+           IF PARM-SOURCE-FORMAT EQUAL SPACES
+               MOVE 'SRC2' TO WS-Source-Format
+           ELSE
+               MOVE PARM-SOURCE-FORMAT TO WS-Source-Format
+           END-IF
+           IF NOT SOURCE-FORMAT-VALID
+               MOVE 'Unrecognized source format parameter'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ABORT
+           END-IF
+           EVALUATE TRUE
+               WHEN SOURCE-FORMAT-SRC2
+                   MOVE ';' TO WS-Field-Delimiter
+               WHEN SOURCE-FORMAT-SRC3
+                   MOVE '|' TO WS-Field-Delimiter
+           END-EVALUATE
+           .
+       1090-SRC2-OPEN-ERROR.
+           EVALUATE TRUE
                WHEN SRC2PMT-IN-NOTFOUND
                    MOVE 'Input file not found'
                      TO WS-ERROR-MESSAGE
@@ -84,54 +191,162 @@
                      INTO WS-ERROR-MESSAGE
                    PERFORM 9999-ABORT
            END-EVALUATE
-
-           OPEN OUTPUT PAYMENTS-STANDARD
+           .
+       1095-SRC3-OPEN-ERROR.
            EVALUATE TRUE
-               WHEN PMTSTD-OK
-                   CONTINUE
+               WHEN SRC3PMT-IN-NOTFOUND
+                   MOVE 'Input file not found'
+                     TO WS-ERROR-MESSAGE
+                     PERFORM 9999-ABORT
                WHEN OTHER
-                   STRING "Unexpected output file status on open "
+                   STRING "Unexpected input file status on open "
                        DELIMITED BY SIZE
-                       PMTSTD-STATUS
+                       SRC3PMT-IN-STATUS
                        DELIMITED BY SIZE
                      INTO WS-ERROR-MESSAGE
                    PERFORM 9999-ABORT
            END-EVALUATE
-           . 
-       2000-Convert. 
+           .
+       2000-Convert.
            SET NO-ERRORS-FOUND TO TRUE
+           EVALUATE TRUE
+               WHEN SOURCE-FORMAT-SRC2
+                   PERFORM 2100-CONVERT-SRC2-FORMAT
+               WHEN SOURCE-FORMAT-SRC3
+                   PERFORM 2500-CONVERT-SRC3-FORMAT
+           END-EVALUATE
+           .
+       2100-CONVERT-SRC2-FORMAT.
            READ SRC2-PAYMENTS-IN
-      * Skip the header record     
+      * Skip the header record
            READ SRC2-PAYMENTS-IN
            PERFORM WITH TEST BEFORE
-                   UNTIL SRC2PMT-IN-EOF
-               PERFORM 2200-CONVERT-AND-WRITE
-               READ SRC2-PAYMENTS-IN
+                   UNTIL SRC2PMT-IN-EOF OR SRC-TRAILER-SEEN
+               MOVE SRC2PMT-REC TO WS-Raw-Record
+               IF WS-Raw-Record(1:4) EQUAL 'TRLR'
+                   PERFORM 2170-VALIDATE-TRAILER
+               ELSE
+                   PERFORM 2200-CONVERT-AND-WRITE
+                   READ SRC2-PAYMENTS-IN
+               END-IF
            END-PERFORM
+           IF NOT SRC-TRAILER-SEEN
+               MOVE "SRC2 input ended before a trailer record was seen"
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ABORT
+           END-IF
            .
-           
+      *    Shared by both SRC2 and SRC3 -- the driving paragraphs above
+      *    and below move their own FD's record into WS-Raw-Record and
+      *    WS-Field-Delimiter is set once from the source format
+      *    (1050-DETERMINE-SOURCE-FORMAT), so this logic doesn't need
+      *    to be duplicated per partner format.
+       2170-VALIDATE-TRAILER.
+           UNSTRING WS-Raw-Record
+               DELIMITED BY WS-Field-Delimiter
+               INTO
+                   WS-Trailer-Tag
+                   WS-Trailer-Record-Count
+                   WS-Trailer-Total-Amount
+           END-UNSTRING
+           IF WS-Trailer-Record-Count NOT EQUAL
+                   WS-Records-Converted + WS-Records-Rejected
+              OR WS-Trailer-Total-Amount NOT EQUAL
+                   WS-Total-Amount-Converted
+               STRING WS-Source-Format DELIMITED BY SIZE
+                       " trailer control totals do not match "
+                       DELIMITED BY SIZE
+                       "records converted" DELIMITED BY SIZE
+                     INTO WS-ERROR-MESSAGE
+               PERFORM 9999-ABORT
+           END-IF
+           SET SRC-TRAILER-SEEN TO TRUE
+           .
+
        2200-CONVERT-AND-WRITE.
-           UNSTRING SRC2PMT-REC 
-               DELIMITED BY ";" 
-               INTO 
+           MOVE ZERO TO WS-Field-Count
+           MOVE ZERO TO WS-Delimiter-Count
+      *    TALLYING IN only counts up to the number of INTO receivers
+      *    (6), so it cannot by itself tell an exact-6-field record
+      *    from one with extra fields beyond the 6th -- count the
+      *    delimiters actually present in the record too; a well-formed
+      *    6-field record has exactly 5.
+           INSPECT WS-Raw-Record TALLYING WS-Delimiter-Count
+               FOR ALL WS-Field-Delimiter
+           UNSTRING WS-Raw-Record
+               DELIMITED BY WS-Field-Delimiter
+               INTO
                    PMT-CUSTOMER-ID
-                   PMT-INVOICE-NUMBER 
-                   PMT-AMOUNT-PAID    
-                   PMT-TAX-PAID  
-                   WS-Date-Paid       
-                   WS-Date-Due   
-           END-UNSTRING    
-           MOVE CORRESPONDING WS-Date-Paid TO WS-Formatted-Date  
-           MOVE WS-Formatted-Date  TO PMT-DATE-PAID
-           MOVE CORRESPONDING WS-Date-Paid TO WS-Formatted-Date 
-           MOVE WS-Formatted-Date  TO PMT-DATE-DUE
-           WRITE PAYMENTS-STANDARD-REC
-           .    
-       3000-Housekeeping. 
-           Close SRC2-PAYMENTS-IN 
+                   PMT-INVOICE-NUMBER
+                   PMT-AMOUNT-PAID
+                   PMT-TAX-PAID
+                   WS-Date-Paid
+                   WS-Date-Due
+               TALLYING IN WS-Field-Count
+           END-UNSTRING
+           IF WS-Field-Count NOT EQUAL 6
+              OR WS-Delimiter-Count NOT EQUAL 5
+               MOVE WS-Source-Format TO CNV-SOURCE-FORMAT
+               MOVE WS-Raw-Record TO CNV-RAW-RECORD
+               PERFORM 2250-REJECT-MALFORMED-RECORD
+           ELSE
+               MOVE CORRESPONDING WS-Date-Paid TO WS-Formatted-Date
+               MOVE WS-Formatted-Date  TO PMT-DATE-PAID
+               MOVE CORRESPONDING WS-Date-Due TO WS-Formatted-Date
+               MOVE WS-Formatted-Date  TO PMT-DATE-DUE
+               WRITE PAYMENTS-STANDARD-REC
+               ADD 1 TO WS-Records-Converted
+               ADD PMT-AMOUNT-PAID TO WS-Total-Amount-Converted
+           END-IF
+           .
+       2250-REJECT-MALFORMED-RECORD.
+           STRING "Expected 6 delimited fields, found "
+                   DELIMITED BY SIZE
+                   WS-Field-Count DELIMITED BY SIZE
+                 INTO CNV-ERROR-MESSAGE
+           WRITE CNV-ERROR-REC
+           IF NOT CNVERR-OK
+               STRING "Unexpected CNVERR file status on write "
+                   DELIMITED BY SIZE
+                   CNVERR-STATUS
+                   DELIMITED BY SIZE
+                 INTO WS-ERROR-MESSAGE
+               PERFORM 9999-ABORT
+           END-IF
+           ADD 1 TO WS-Records-Rejected
+           .
+       2500-CONVERT-SRC3-FORMAT.
+           READ SRC3-PAYMENTS-IN
+      * Skip the header record
+           READ SRC3-PAYMENTS-IN
+           PERFORM WITH TEST BEFORE
+                   UNTIL SRC3PMT-IN-EOF OR SRC-TRAILER-SEEN
+               MOVE SRC3PMT-REC TO WS-Raw-Record
+               IF WS-Raw-Record(1:4) EQUAL 'TRLR'
+                   PERFORM 2170-VALIDATE-TRAILER
+               ELSE
+                   PERFORM 2200-CONVERT-AND-WRITE
+                   READ SRC3-PAYMENTS-IN
+               END-IF
+           END-PERFORM
+           IF NOT SRC-TRAILER-SEEN
+               MOVE "SRC3 input ended before a trailer record was seen"
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ABORT
+           END-IF
+           .
+       3000-Housekeeping.
+           EVALUATE TRUE
+               WHEN SOURCE-FORMAT-SRC2
+                   Close SRC2-PAYMENTS-IN
+               WHEN SOURCE-FORMAT-SRC3
+                   Close SRC3-PAYMENTS-IN
+           END-EVALUATE
            Close PAYMENTS-STANDARD
-           .    
+           Close CONVERSION-ERRORS
+           .
        9999-Abort.
            Display WS-ERROR-MESSAGE
-           GOBACK 
+           Move 16 to Return-Code
+           GOBACK
            .
\ No newline at end of file
